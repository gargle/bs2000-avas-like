@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABEND.
+      *
+      *    Logs the calling program id and the condition that
+      *    triggered the abend to the shared operations audit trail,
+      *    then terminates the run.
+      *
+      *    To compile, type make, or use
+      *
+      *    cobc -x -Wall la10a.cob abend.cob -T la10a.lst -Xref
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    export DD_OPS_AUDIT=./ops_audit.log
+           SELECT OPS_AUDIT ASSIGN TO "DD_OPS_AUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPS_AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPS_AUDIT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OPS_AUDIT-RECORD                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  OPS_AUDIT-STATUS                       PIC XX.
+           88  OPS_AUDIT-OK                       VALUE "00".
+       77  WS-TIMESTAMP                           PIC X(21).
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID                          PIC X(8).
+       01  LK-REDEN                               PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-REDEN.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN EXTEND OPS_AUDIT.
+           IF NOT OPS_AUDIT-OK THEN
+               OPEN OUTPUT OPS_AUDIT
+           END-IF.
+           MOVE SPACES TO OPS_AUDIT-RECORD.
+           STRING LK-PROGRAM-ID     DELIMITED BY SPACE
+                  " "               DELIMITED BY SIZE
+                  WS-TIMESTAMP(1:8) DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WS-TIMESTAMP(9:6) DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  LK-REDEN          DELIMITED BY SIZE
+                  INTO OPS_AUDIT-RECORD.
+           WRITE OPS_AUDIT-RECORD.
+           CLOSE OPS_AUDIT.
+       9999-EXIT.
+           STOP RUN.
