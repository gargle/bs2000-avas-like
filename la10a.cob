@@ -37,27 +37,59 @@
            88  FILE_IN-EOF                        VALUE "10".
        01  FILE_IN-SIZE                           PIC 9(5).
        77  WS-NAME                                PIC X(64).
+       77  WS-RECORD-COUNT                        PIC 9(7) VALUE ZERO.
+       77  WS-BYTE-COUNT                          PIC 9(9) VALUE ZERO.
+       77  WS-ABEND-PROGRAM-ID                    PIC X(8) VALUE "LA10A".
+       77  WS-ABEND-REDEN                         PIC X(40).
+       77  WS-SEARCH                              PIC X(32).
+       77  WS-SEARCH-LEN                          PIC 9(3).
+       77  WS-TALLY                               PIC 9(5).
+       77  WS-MATCH-COUNT                         PIC 9(7) VALUE ZERO.
        PROCEDURE DIVISION.
        0000-MAIN.
            DISPLAY "WHAT'S YOUR NAME ?" UPON TERM.
            ACCEPT WS-NAME FROM TERM.
            IF WS-NAME = SPACES THEN
                DISPLAY "NO NAME GIVEN" UPON STDERR
-               CALL "ABEND".
+               MOVE "NO NAME GIVEN" TO WS-ABEND-REDEN
+               CALL "ABEND" USING WS-ABEND-PROGRAM-ID WS-ABEND-REDEN.
            DISPLAY "HELLO WORLD, " TRIM(WS-NAME) "!" UPON TERM.
+           DISPLAY "SEARCH STRING (BLANK FOR ALL) ?" UPON TERM.
+           ACCEPT WS-SEARCH FROM TERM.
+           IF WS-SEARCH NOT = SPACES THEN
+               COMPUTE WS-SEARCH-LEN = LENGTH(TRIM(WS-SEARCH)).
        0010-FILE_IN.
            OPEN INPUT FILE_IN.
        0020-FILE_IN-READ.
            READ FILE_IN
                AT END GO TO 0030-FILE_IN-EOF.
            IF FILE_IN-OK THEN
-               DISPLAY FILE_IN-RECORD UPON TERM
+               ADD 1 TO WS-RECORD-COUNT
+               ADD FILE_IN-SIZE TO WS-BYTE-COUNT
+               MOVE 0 TO WS-TALLY
+               IF WS-SEARCH NOT = SPACES
+                   INSPECT FILE_IN-RECORD
+                       TALLYING WS-TALLY
+                       FOR ALL WS-SEARCH(1:WS-SEARCH-LEN)
+               END-IF
+               IF WS-SEARCH = SPACES OR WS-TALLY > 0
+                   DISPLAY FILE_IN-RECORD UPON TERM
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
            ELSE
                DISPLAY "SOME ERROR OCCURED : " FILE_IN-STATUS
                    UPON STDERR
-               CALL "ABEND".
+               MOVE SPACES TO WS-ABEND-REDEN
+               STRING "FILE_IN STATUS " FILE_IN-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REDEN
+               CALL "ABEND" USING WS-ABEND-PROGRAM-ID WS-ABEND-REDEN.
            GO TO 0020-FILE_IN-READ.
        0030-FILE_IN-EOF.
            CLOSE FILE_IN.
+           DISPLAY "RECORDS READ : " WS-RECORD-COUNT
+               " BYTES READ : " WS-BYTE-COUNT UPON TERM.
+           IF WS-SEARCH NOT = SPACES
+               DISPLAY "RECORDS MATCHED : " WS-MATCH-COUNT UPON TERM
+           END-IF.
        9999-EXIT.
            STOP RUN.
