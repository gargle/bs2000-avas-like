@@ -13,60 +13,323 @@
            CONSOLE IS TERM.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    export DD_INVOER_IN=./la10b.fil
+           SELECT INVOER_IN ASSIGN TO "DD_INVOER_IN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INVOER_IN-STATUS.
+      *    export DD_UITZONDERING_UIT=./la10b.exc
+           SELECT UITZONDERING_UIT ASSIGN TO "DD_UITZONDERING_UIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS UITZONDERING_UIT-STATUS.
+      *    export DD_PROVINCIE_IN=./la10b.prv
+           SELECT PROVINCIE_IN ASSIGN TO "DD_PROVINCIE_IN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROVINCIE_IN-STATUS.
+      *    export DD_CHECKPOINT=./la10b.ckp
+           SELECT CHECKPOINT_IO ASSIGN TO "DD_CHECKPOINT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+      *    export DD_INTERFACE_UIT=./la10b.csv
+           SELECT INTERFACE_UIT ASSIGN TO "DD_INTERFACE_UIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INTERFACE_UIT-STATUS.
+      *    export DD_TREND_UIT=./la10b.trend
+           SELECT TREND_UIT ASSIGN TO "DD_TREND_UIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TREND_UIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  INVOER_IN
+           RECORD CONTAINS 14 CHARACTERS.
+       01  INVOER_IN-RECORD.
+           02  IN-PROV                            PIC 99.
+           02  IN-CIJFER                          PIC 99 OCCURS 6.
+       FD  UITZONDERING_UIT
+           RECORD CONTAINS 40 CHARACTERS.
+       01  UITZONDERING-RECORD.
+           02  UZ-PROV                            PIC 99.
+           02  UZ-TEKST-1                         PIC X(10).
+           02  UZ-POSITIE                         PIC 9.
+           02  UZ-TEKST-2                         PIC X(10).
+           02  UZ-WAARDE                          PIC 99.
+           02  FILLER                             PIC X(15).
+       FD  PROVINCIE_IN
+           RECORD CONTAINS 24 CHARACTERS.
+       01  PROVINCIE_IN-RECORD.
+           02  PI-PROV                            PIC 99.
+           02  PI-ABBR                            PIC XX.
+           02  PI-NAAM                            PIC X(20).
+       FD  CHECKPOINT_IO
+           RECORD CONTAINS 249 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           02  CP-RECORD-COUNT                    PIC 9(7).
+           02  CP-PROV                            PIC 99.
+           02  CP-AANTAL-TABEL                    PIC X(240).
+       FD  INTERFACE_UIT
+           RECORD CONTAINS 40 CHARACTERS.
+       01  INTERFACE-RECORD                       PIC X(40).
+       FD  TREND_UIT
+           RECORD CONTAINS 48 CHARACTERS.
+       01  TREND-RECORD                           PIC X(48).
        WORKING-STORAGE SECTION.
+       77  WS-RECORD-GELDIG                       PIC X VALUE "J".
+           88  RECORD-GELDIG                      VALUE "J".
+           88  RECORD-ONGELDIG                    VALUE "N".
+       77  UITZONDERING_UIT-STATUS                PIC XX.
+           88  UITZONDERING_UIT-OK                VALUE "00".
        77  K                                      PIC 9.
        77  L                                      PIC 9.
-       77  M                                      PIC 9.
+       77  M                                      PIC 99.
        77  N                                      PIC 99.
        77  SOM                                    PIC 99.
        77  GEM                                    PIC 99v9.
-       77  KOP                                    PIC X(47) VALUE
-           "  RESULTAAT GR FR DR YM OV GE UT NH ZH ZL NB LB".
+       77  INVOER_IN-STATUS                       PIC XX.
+           88  INVOER_IN-OK                       VALUE "00".
+           88  INVOER_IN-EOF                      VALUE "10".
+       77  PROVINCIE_IN-STATUS                    PIC XX.
+           88  PROVINCIE_IN-OK                    VALUE "00".
+           88  PROVINCIE_IN-EOF                   VALUE "10".
+       77  MAX-PROVINCIES                         PIC 99 VALUE 20.
+       77  AANTAL-PROVINCIES                      PIC 99 VALUE ZERO.
+       77  WS-KOP-POS                             PIC 9(3).
+       77  CHECKPOINT-STATUS                      PIC XX.
+           88  CHECKPOINT-OK                      VALUE "00".
+       77  WS-CHECKPOINT-INTERVAL                 PIC 9(5) VALUE 50.
+       77  WS-RECORD-COUNT                        PIC 9(7) VALUE ZERO.
+       77  WS-REST                                PIC 9(5).
+       77  WS-QUOTIENT                            PIC 9(7).
+       77  WS-ABEND-PROGRAM-ID                    PIC X(8) VALUE
+           "LA10B".
+       77  WS-ABEND-REDEN                         PIC X(40).
+       77  WS-TOTAAL                              PIC 9(4).
+       77  WS-TEMP-PROV                           PIC 99.
+       77  WS-TEMP-PERCENTAGE                     PIC 999V9.
+       77  WS-LAATSTE                             PIC 99.
+       77  WS-VOLGENDE                            PIC 99.
+       77  WS-PERCENTAGE-EDIT                     PIC ZZ9.9.
+       77  WS-PROV-INDEX                          PIC 99.
+       77  WS-HERSTART-VLAG                       PIC X VALUE "N".
+           88  HERSTART-JA                        VALUE "J".
+           88  HERSTART-NEE                       VALUE "N".
+       77  INTERFACE_UIT-STATUS                   PIC XX.
+       77  TREND_UIT-STATUS                       PIC XX.
+           88  TREND_UIT-OK                       VALUE "00".
+       77  WS-TREND-TIMESTAMP                     PIC X(21).
+       77  WS-RUN-DATUM                           PIC X(8).
+       01  PROVINCIE-TABEL.
+           02  PROVINCIE-ITEM                     OCCURS 20 TIMES.
+               03  PT-PROV                        PIC 99.
+               03  PT-ABBR                        PIC XX.
+               03  PT-NAAM                        PIC X(20).
+       01  RANG-TABEL.
+           02  RANG-ITEM                          OCCURS 20 TIMES.
+               03  RT-PROV                        PIC 99.
+               03  RT-PERCENTAGE                  PIC 999V9.
+       77  KOP                                    PIC X(100).
        01  INVOER.
            02  PROV                               PIC 99.
            02  CIJFER                             PIC 99 OCCURS 6.
        01  UITVOER.
            02  TEKST-U                            PIC X(11).
-           02  RUBRIEK                            OCCURS 12.
+           02  RUBRIEK                            OCCURS 20.
                03                                 PIC X.
-               03  AANTAL-U                       PIC 99.
+               03  AANTAL-U                       PIC 999.
        01  TEKST-TABEL                            VALUE
            "GOED       VOLDOENDE  ONVOLDOENDESLECHT".
            02  TEKST-T                            PIC X(11) OCCURS 4.
        01  AANTAL-TABEL.
            02  RESULTAAT                          OCCURS 4.
-               03  AANTAL-T                       PIC 99 OCCURS 12.
+               03  AANTAL-T                       PIC 999 OCCURS 20.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM INITIALISERING.
            PERFORM VERWERKING UNTIL PROV = 99.
+           PERFORM 0014-CHECKPOINT-OPSCHONEN.
            PERFORM AFDRUKKEN.
+           PERFORM 0060-INTERFACE-WEGSCHRIJVEN.
+           PERFORM 0070-TREND-WEGSCHRIJVEN.
+           PERFORM 0050-PERCENTAGES-BEREKENEN.
+           PERFORM 0051-RANGSCHIKKEN.
+           PERFORM 0052-RANGLIJST-AFDRUKKEN.
+           CLOSE INVOER_IN UITZONDERING_UIT.
        9999-EXIT.
            STOP RUN.
        INITIALISERING.
            MOVE ZEROES TO AANTAL-TABEL.
-           DISPLAY "TYP GEGEVENS" UPON TERM.
-           ACCEPT INVOER FROM TERM.
+           PERFORM 0015-PROVINCIE-LEZEN.
+           PERFORM 0016-KOP-OPBOUWEN.
+           OPEN INPUT INVOER_IN.
+           PERFORM 0017-CHECKPOINT-HERSTEL.
+           IF HERSTART-JA THEN
+               OPEN EXTEND UITZONDERING_UIT
+               IF NOT UITZONDERING_UIT-OK THEN
+                   OPEN OUTPUT UITZONDERING_UIT
+               END-IF
+           ELSE
+               OPEN OUTPUT UITZONDERING_UIT
+           END-IF.
+           PERFORM 0020-INVOER-READ.
+       0017-CHECKPOINT-HERSTEL.
+           MOVE "N" TO WS-HERSTART-VLAG.
+           OPEN INPUT CHECKPOINT_IO.
+           IF CHECKPOINT-OK THEN
+               READ CHECKPOINT_IO
+                   NOT AT END
+                       MOVE CP-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CP-AANTAL-TABEL TO AANTAL-TABEL
+                       MOVE "J" TO WS-HERSTART-VLAG
+               END-READ
+               CLOSE CHECKPOINT_IO
+               IF HERSTART-JA THEN
+                   PERFORM 0019-INVOER-SKIP-EEN WS-RECORD-COUNT TIMES
+               END-IF
+           END-IF.
+       0019-INVOER-SKIP-EEN.
+           READ INVOER_IN
+               AT END
+                   MOVE 99 TO PROV.
+       0015-PROVINCIE-LEZEN.
+           OPEN INPUT PROVINCIE_IN.
+           PERFORM WITH TEST BEFORE UNTIL PROVINCIE_IN-EOF
+               READ PROVINCIE_IN
+                   AT END
+                       SET PROVINCIE_IN-EOF TO TRUE
+               END-READ
+               IF NOT PROVINCIE_IN-EOF THEN
+                   IF PROVINCIE_IN-OK THEN
+                       IF AANTAL-PROVINCIES < MAX-PROVINCIES THEN
+                           ADD 1 TO AANTAL-PROVINCIES
+                           MOVE PI-PROV TO PT-PROV(AANTAL-PROVINCIES)
+                           MOVE PI-ABBR TO PT-ABBR(AANTAL-PROVINCIES)
+                           MOVE PI-NAAM TO PT-NAAM(AANTAL-PROVINCIES)
+                       ELSE
+                           DISPLAY "TE VEEL PROVINCIES IN MASTERFILE"
+                               UPON STDERR
+                           MOVE "TE VEEL PROVINCIES IN MASTERFILE"
+                               TO WS-ABEND-REDEN
+                           CALL "ABEND" USING WS-ABEND-PROGRAM-ID
+                               WS-ABEND-REDEN
+                       END-IF
+                   ELSE
+                       DISPLAY "SOME ERROR OCCURED : "
+                           PROVINCIE_IN-STATUS UPON STDERR
+                       MOVE SPACES TO WS-ABEND-REDEN
+                       STRING "PROVINCIE_IN STATUS "
+                           PROVINCIE_IN-STATUS
+                           DELIMITED BY SIZE INTO WS-ABEND-REDEN
+                       CALL "ABEND" USING WS-ABEND-PROGRAM-ID
+                           WS-ABEND-REDEN
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE PROVINCIE_IN.
+       0016-KOP-OPBOUWEN.
+           MOVE SPACES TO KOP.
+           MOVE "  RESULTAAT" TO KOP(1:11).
+           MOVE 12 TO WS-KOP-POS.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               MOVE SPACE TO KOP(WS-KOP-POS:1)
+               MOVE PT-ABBR(N) TO KOP(WS-KOP-POS + 1:2)
+               ADD 4 TO WS-KOP-POS
+           END-PERFORM.
        VERWERKING.
            MOVE ZEROES TO SOM.
+           MOVE "J" TO WS-RECORD-GELDIG.
            PERFORM WITH TEST BEFORE
                VARYING K FROM 1
                          BY 1
                          UNTIL K > 6
-               ADD CIJFER(K) TO SOM
+               IF CIJFER(K) < 1 OR CIJFER(K) > 10
+                   MOVE "N" TO WS-RECORD-GELDIG
+                   PERFORM 0040-UITZONDERING-SCHRIJF
+               ELSE
+                   ADD CIJFER(K) TO SOM
+               END-IF
+           END-PERFORM.
+           IF RECORD-GELDIG THEN
+               DIVIDE 6 INTO SOM GIVING GEM
+               IF GEM >= 7.5 MOVE 1 TO L
+               ELSE IF GEM >= 5.5 MOVE 2 TO L
+                    ELSE IF GEM >= 3 MOVE 3 TO L
+                         ELSE MOVE 4 TO L
+                         END-IF
+                    END-IF
+               END-IF
+               PERFORM 0013-PROV-OPZOEKEN
+               ADD 1 TO AANTAL-T(L, WS-PROV-INDEX)
+           END-IF.
+           ADD 1 TO WS-RECORD-COUNT.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-QUOTIENT REMAINDER WS-REST.
+           IF WS-REST = 0 THEN
+               PERFORM 0018-CHECKPOINT-SCHRIJF
+           END-IF.
+           PERFORM 0020-INVOER-READ.
+       0013-PROV-OPZOEKEN.
+           MOVE ZERO TO WS-PROV-INDEX.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               IF PT-PROV(N) = PROV
+                   MOVE N TO WS-PROV-INDEX
+               END-IF
            END-PERFORM.
-           DIVIDE 6 INTO SOM GIVING GEM.
-           IF GEM >= 7.5 MOVE 1 TO L
-           ELSE IF GEM >= 5.5 MOVE 2 TO L
-                ELSE IF GEM >= 3 MOVE 3 TO L
-                     ELSE MOVE 4 TO L
-                     END-IF
-                END-IF
+           IF WS-PROV-INDEX = ZERO THEN
+               DISPLAY "ONBEKENDE PROVINCIECODE : " PROV
+                   UPON STDERR
+               MOVE SPACES TO WS-ABEND-REDEN
+               STRING "ONBEKENDE PROVINCIECODE " PROV
+                   DELIMITED BY SIZE INTO WS-ABEND-REDEN
+               CALL "ABEND" USING WS-ABEND-PROGRAM-ID WS-ABEND-REDEN
+           END-IF.
+       0018-CHECKPOINT-SCHRIJF.
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT.
+           MOVE PROV TO CP-PROV.
+           MOVE AANTAL-TABEL TO CP-AANTAL-TABEL.
+           OPEN OUTPUT CHECKPOINT_IO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT_IO.
+       0040-UITZONDERING-SCHRIJF.
+           MOVE SPACES TO UITZONDERING-RECORD.
+           MOVE PROV TO UZ-PROV.
+           MOVE " POSITIE " TO UZ-TEKST-1.
+           MOVE K TO UZ-POSITIE.
+           MOVE " CIJFER " TO UZ-TEKST-2.
+           MOVE CIJFER(K) TO UZ-WAARDE.
+           WRITE UITZONDERING-RECORD.
+       0020-INVOER-READ.
+           READ INVOER_IN
+               AT END
+                   MOVE 99 TO PROV
+           END-READ.
+           IF NOT INVOER_IN-EOF THEN
+               IF INVOER_IN-OK THEN
+                   MOVE IN-PROV TO PROV
+                   PERFORM WITH TEST BEFORE
+                       VARYING K FROM 1
+                                 BY 1
+                                 UNTIL K > 6
+                       MOVE IN-CIJFER(K) TO CIJFER(K)
+                   END-PERFORM
+               ELSE
+                   DISPLAY "SOME ERROR OCCURED : " INVOER_IN-STATUS
+                       UPON STDERR
+                   MOVE SPACES TO WS-ABEND-REDEN
+                   STRING "INVOER_IN STATUS " INVOER_IN-STATUS
+                       DELIMITED BY SIZE INTO WS-ABEND-REDEN
+                   CALL "ABEND" USING WS-ABEND-PROGRAM-ID
+                       WS-ABEND-REDEN
+               END-IF
            END-IF.
-           ADD 1 TO AANTAL-T(L, PROV).
-           DISPLAY "TYP GEGEVENS" UPON TERM.
-           ACCEPT INVOER FROM TERM.
+       0014-CHECKPOINT-OPSCHONEN.
+           OPEN OUTPUT CHECKPOINT_IO.
+           CLOSE CHECKPOINT_IO.
        AFDRUKKEN.
            DISPLAY KOP UPON TERM.
            DISPLAY SPACE UPON TERM.
@@ -79,8 +342,105 @@
                PERFORM WITH TEST BEFORE
                    VARYING N FROM 1
                              BY 1
-                             UNTIL N > 12
+                             UNTIL N > AANTAL-PROVINCIES
                    MOVE AANTAL-T(M, N) TO AANTAL-U(N)
                END-PERFORM
                DISPLAY UITVOER UPON TERM
            END-PERFORM.
+       0060-INTERFACE-WEGSCHRIJVEN.
+           OPEN OUTPUT INTERFACE_UIT.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               MOVE SPACES TO INTERFACE-RECORD
+               STRING PT-ABBR(N)           DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      AANTAL-T(1, N)       DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      AANTAL-T(2, N)       DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      AANTAL-T(3, N)       DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      AANTAL-T(4, N)       DELIMITED BY SIZE
+                      INTO INTERFACE-RECORD
+               WRITE INTERFACE-RECORD
+           END-PERFORM.
+           CLOSE INTERFACE_UIT.
+       0070-TREND-WEGSCHRIJVEN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TREND-TIMESTAMP.
+           MOVE WS-TREND-TIMESTAMP(1:8) TO WS-RUN-DATUM.
+           OPEN EXTEND TREND_UIT.
+           IF NOT TREND_UIT-OK THEN
+               OPEN OUTPUT TREND_UIT
+           END-IF.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               MOVE SPACES TO TREND-RECORD
+               STRING WS-RUN-DATUM          DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      PT-ABBR(N)            DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      AANTAL-T(1, N)        DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      AANTAL-T(2, N)        DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      AANTAL-T(3, N)        DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      AANTAL-T(4, N)        DELIMITED BY SIZE
+                      INTO TREND-RECORD
+               WRITE TREND-RECORD
+           END-PERFORM.
+           CLOSE TREND_UIT.
+       0050-PERCENTAGES-BEREKENEN.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               MOVE N TO RT-PROV(N)
+               COMPUTE WS-TOTAAL = AANTAL-T(1, N) + AANTAL-T(2, N)
+                                  + AANTAL-T(3, N) + AANTAL-T(4, N)
+               IF WS-TOTAAL = 0
+                   MOVE 0 TO RT-PERCENTAGE(N)
+               ELSE
+                   COMPUTE RT-PERCENTAGE(N) =
+                       (AANTAL-T(1, N) + AANTAL-T(2, N))
+                       * 100 / WS-TOTAAL
+               END-IF
+           END-PERFORM.
+       0051-RANGSCHIKKEN.
+           COMPUTE WS-LAATSTE = AANTAL-PROVINCIES - 1.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > WS-LAATSTE
+               COMPUTE WS-VOLGENDE = N + 1
+               PERFORM WITH TEST BEFORE
+                   VARYING M FROM WS-VOLGENDE
+                             BY 1
+                             UNTIL M > AANTAL-PROVINCIES
+                   IF RT-PERCENTAGE(M) > RT-PERCENTAGE(N)
+                       MOVE RT-PROV(N) TO WS-TEMP-PROV
+                       MOVE RT-PERCENTAGE(N) TO WS-TEMP-PERCENTAGE
+                       MOVE RT-PROV(M) TO RT-PROV(N)
+                       MOVE RT-PERCENTAGE(M) TO RT-PERCENTAGE(N)
+                       MOVE WS-TEMP-PROV TO RT-PROV(M)
+                       MOVE WS-TEMP-PERCENTAGE TO RT-PERCENTAGE(M)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0052-RANGLIJST-AFDRUKKEN.
+           DISPLAY SPACE UPON TERM.
+           DISPLAY "PROVINCIES GERANGSCHIKT NAAR SLAGINGSPERCENTAGE"
+               UPON TERM.
+           PERFORM WITH TEST BEFORE
+               VARYING N FROM 1
+                         BY 1
+                         UNTIL N > AANTAL-PROVINCIES
+               MOVE RT-PERCENTAGE(N) TO WS-PERCENTAGE-EDIT
+               DISPLAY N " " PT-ABBR(RT-PROV(N)) " "
+                   PT-NAAM(RT-PROV(N)) " "
+                   WS-PERCENTAGE-EDIT "%" UPON TERM
+           END-PERFORM.
